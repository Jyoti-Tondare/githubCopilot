@@ -0,0 +1,16 @@
+      *>=================================================================*
+      *> CALCCKP - CHECKPOINT RECORD LAYOUT FOR CALC-CHECKPOINT-FILE.     *
+      *> HOLDS THE INPUT RECORD NUMBER LAST SUCCESSFULLY PROCESSED SO A  *
+      *> FAILED OR CANCELLED BATCH RUN CAN BE RESTARTED WITHOUT REDOING  *
+      *> TRANSACTIONS ALREADY WRITTEN TO CALC-OUTPUT-FILE.               *
+      *>-----------------------------------------------------------------*
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                 *
+      *> 08/09/2026 RH  ADDED CALC-CKP-EXC-COUNT SO THE EXCEPTIONS FILE   *
+      *>                CAN BE TRUNCATED BACK TO THE CHECKPOINT ON A      *
+      *>                RESTART THE SAME AS THE OUTPUT AND AUDIT FILES -  *
+      *>                ITS RECORD COUNT ISN'T 1:1 WITH THE TRANSACTION   *
+      *>                COUNT SO IT NEEDS ITS OWN TALLY.                  *
+      *>=================================================================*
+       01 CALC-CHECKPOINT-RECORD.
+           05 CALC-CKP-REC-COUNT       PIC 9(7).
+           05 CALC-CKP-EXC-COUNT       PIC 9(7).
