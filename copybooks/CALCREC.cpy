@@ -0,0 +1,16 @@
+      *>=================================================================*
+      *> CALCREC - TRANSACTION RECORD LAYOUT FOR CALC-INPUT-FILE.         *
+      *> SHARED BY THE BATCH DRIVER AND THE CONTROL-BREAK REPORT.         *
+      *>-----------------------------------------------------------------*
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                 *
+      *> 08/09/2026 RH  WIDENED NUM1/NUM2 TO SIGNED, 2-DECIMAL FIELDS SO  *
+      *>                CURRENCY-STYLE FIGURES SURVIVE THE ROUND TRIP.    *
+      *>=================================================================*
+       01 CALC-INPUT-RECORD.
+           05 CALC-IN-OPCODE           PIC 9.
+               88 CALC-IN-OP-ADD       VALUE 1.
+               88 CALC-IN-OP-SUB       VALUE 2.
+               88 CALC-IN-OP-MUL       VALUE 3.
+               88 CALC-IN-OP-DIV       VALUE 4.
+           05 CALC-IN-NUM1             PIC S9(7)V99.
+           05 CALC-IN-NUM2             PIC S9(7)V99.
