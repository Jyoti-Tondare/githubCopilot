@@ -0,0 +1,13 @@
+      *>=================================================================*
+      *> CALCEXC - EXCEPTION RECORD LAYOUT FOR CALC-EXCEPTIONS-FILE.      *
+      *> ONE RECORD IS WRITTEN FOR EVERY DIVIDE-BY-ZERO ATTEMPT, BOTH     *
+      *> INTERACTIVE AND BATCH, SO THEY CAN BE REVIEWED WITHOUT DIGGING   *
+      *> THROUGH CONSOLE OUTPUT OR THE AUDIT LOG.                         *
+      *>-----------------------------------------------------------------*
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                 *
+      *>=================================================================*
+       01 CALC-EXCEPTION-RECORD.
+           05 CALC-EXC-DATE            PIC 9(8).
+           05 CALC-EXC-TIME            PIC 9(8).
+           05 CALC-EXC-NUM1            PIC S9(7)V99.
+           05 CALC-EXC-NUM2            PIC S9(7)V99.
