@@ -0,0 +1,23 @@
+      *>=================================================================*
+      *> CALCAUD - AUDIT LOG RECORD LAYOUT FOR CALC-AUDIT-LOG.            *
+      *> ONE RECORD IS APPENDED FOR EVERY CALCULATION ATTEMPT, WHETHER    *
+      *> IT SUCCEEDED OR NOT, SO AUDITORS CAN SEE WHAT RAN ON A GIVEN     *
+      *> DAY.                                                             *
+      *>-----------------------------------------------------------------*
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                 *
+      *> 08/09/2026 RH  WIDENED NUM1/NUM2/RESULT TO SIGNED, 2-DECIMAL     *
+      *>                FIELDS SO CURRENCY-STYLE FIGURES SURVIVE.         *
+      *> 08/09/2026 RH  ADDED CALC-AUD-REMAINDER SO A DIVISION'S          *
+      *>                REMAINDER SHOWS UP IN THE AUDIT TRAIL TOO.        *
+      *>=================================================================*
+       01 CALC-AUDIT-RECORD.
+           05 CALC-AUD-DATE            PIC 9(8).
+           05 CALC-AUD-TIME            PIC 9(8).
+           05 CALC-AUD-OPCODE          PIC 9.
+           05 CALC-AUD-NUM1            PIC S9(7)V99.
+           05 CALC-AUD-NUM2            PIC S9(7)V99.
+           05 CALC-AUD-RESULT          PIC S9(7)V99.
+           05 CALC-AUD-REMAINDER       PIC S9(7)V99.
+           05 CALC-AUD-ERROR-FLAG      PIC X(01).
+               88 CALC-AUD-NO-ERROR    VALUE "N".
+               88 CALC-AUD-ERROR       VALUE "Y".
