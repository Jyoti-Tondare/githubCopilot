@@ -0,0 +1,20 @@
+      *>=================================================================*
+      *> CALCOUT - RESULT RECORD LAYOUT FOR CALC-OUTPUT-FILE.             *
+      *> SHARED BY THE BATCH DRIVER AND THE CONTROL-BREAK REPORT.         *
+      *>-----------------------------------------------------------------*
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                 *
+      *> 08/09/2026 RH  WIDENED NUM1/NUM2/RESULT TO SIGNED, 2-DECIMAL     *
+      *>                FIELDS SO CURRENCY-STYLE FIGURES SURVIVE.         *
+      *> 08/09/2026 RH  ADDED CALC-OUT-REMAINDER SO THE REMAINDER OF A    *
+      *>                DIVISION IS KEPT ALONGSIDE THE QUOTIENT INSTEAD   *
+      *>                OF BEING DISCARDED.                               *
+      *>=================================================================*
+       01 CALC-OUTPUT-RECORD.
+           05 CALC-OUT-OPCODE          PIC 9.
+           05 CALC-OUT-NUM1            PIC S9(7)V99.
+           05 CALC-OUT-NUM2            PIC S9(7)V99.
+           05 CALC-OUT-RESULT          PIC S9(7)V99.
+           05 CALC-OUT-REMAINDER       PIC S9(7)V99.
+           05 CALC-OUT-STATUS          PIC X(01).
+               88 CALC-OUT-STATUS-OK   VALUE "0".
+               88 CALC-OUT-STATUS-ERR  VALUE "1".
