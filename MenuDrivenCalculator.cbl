@@ -0,0 +1,524 @@
+      *>=================================================================*
+      *> PROGRAM-ID : MenuDrivenCalculator                                *
+      *> AUTHOR     : R. HOLLOWAY                                         *
+      *> INSTALLATION : DATA PROCESSING                                   *
+      *> DATE-WRITTEN : 01/15/2019                                        *
+      *>-------------------------------------------------------------------*
+      *> MODIFICATION HISTORY                                              *
+      *> 01/15/2019 RH  ORIGINAL VERSION.                                  *
+      *> 08/09/2026 RH  LOOP BACK TO THE MENU AFTER EACH CALCULATION       *
+      *>                INSTEAD OF ENDING THE RUN. ADDED CHOICE 5 (EXIT).  *
+      *>                RENAMED THE DIVISION PARAGRAPH (DIVISION IS A      *
+      *>                RESERVED WORD) AND FILLED OUT THE MENU DISPLAY,    *
+      *>                WHICH ONLY EVER SHOWED CHOICES 1 AND 2.            *
+      *> 08/09/2026 RH  APPEND EVERY CALCULATION ATTEMPT, SUCCESSFUL OR    *
+      *>                NOT, TO CALC-AUDIT-LOG.                            *
+      *> 08/09/2026 RH  WIDENED NUM1/NUM2/RESULT TO PIC S9(7)V99 SO       *
+      *>                SUBTRACTION AND DIVISION WORK WITH SIGNED,         *
+      *>                CURRENCY-STYLE FIGURES INSTEAD OF UNSIGNED         *
+      *>                WHOLE NUMBERS ONLY.                                *
+      *> 08/09/2026 RH  ADDED MEMORY OPERATIONS M+, MR, MC BACKED BY A    *
+      *>                NEW ACCUMULATOR-TOTAL FIELD SO A CHAIN OF         *
+      *>                CALCULATIONS DOESN'T NEED INTERMEDIATE RESULTS    *
+      *>                RE-KEYED BY HAND.  RENUMBERED THE MENU (1-4       *
+      *>                ARITHMETIC, 5-7 MEMORY, 8 EXIT).                  *
+      *> 08/09/2026 RH  ADDITION/SUBTRACTION/MULTIPLICATION/DIVISION NOW  *
+      *>                REPORT INVALID INPUT THROUGH ONE SHARED ERROR     *
+      *>                PARAGRAPH THAT LOGS THE MESSAGE AND SETS          *
+      *>                RETURN-CODE, IN PLACE OF EACH PARAGRAPH SETTING   *
+      *>                THE ERROR SWITCH ON ITS OWN.                      *
+      *> 08/09/2026 RH  ACCEPTS AN OPTIONAL JCL PARM OF "OP NUM1 NUM2"    *
+      *>                (E.G. "1 5.00 3.00") SO A SINGLE CALCULATION CAN  *
+      *>                BE RUN UNATTENDED FROM EXEC PARM= WITHOUT GOING   *
+      *>                THROUGH THE MENU.  EXTRACTED THE SECOND-NUMBER    *
+      *>                PROMPT (DUPLICATED ACROSS ALL FOUR OPERATIONS)    *
+      *>                INTO A SHARED 6400-GET-SECOND-NUMBER PARAGRAPH,   *
+      *>                SAME AS 6300-GET-FIRST-NUMBER, SO PARM MODE CAN   *
+      *>                SKIP BOTH PROMPTS THE SAME WAY MR ALREADY SKIPS   *
+      *>                THE FIRST ONE.                                   *
+      *> 08/09/2026 RH  DIVISION NOW USES DIVIDE...GIVING...REMAINDER SO  *
+      *>                THE REMAINDER IS CAPTURED INSTEAD OF DISCARDED,   *
+      *>                AND EVERY DIVIDE-BY-ZERO ATTEMPT IS ALSO WRITTEN  *
+      *>                TO A NEW CALC-EXCEPTIONS-FILE, NOT JUST DISPLAYED *
+      *>                ON THE CONSOLE.                                  *
+      *> 08/09/2026 RH  AN INVALID OPERATION CODE IN PARM MODE NOW WRITES *
+      *>                A CALCAUD RECORD LIKE EVERY OTHER PARM FAILURE    *
+      *>                DOES, INSTEAD OF LEAVING NO AUDIT TRAIL AT ALL.   *
+      *>                M+ NO LONGER ADDS TO MEMORY WHEN THE LAST         *
+      *>                CALCULATION FAILED, SO A BAD ENTRY CAN'T GET      *
+      *>                SILENTLY DOUBLE-COUNTED INTO THE ACCUMULATOR.     *
+      *> 08/09/2026 RH  A PARM OPERAND WITH MORE THAN TWO DECIMAL DIGITS  *
+      *>                IS NOW REJECTED INSTEAD OF BEING SILENTLY         *
+      *>                TRUNCATED TO TWO (THE DECIMAL SPLIT NOW STOPS ON  *
+      *>                TRAILING BLANKS TOO, SO THE DIGIT COUNT IT CHECKS *
+      *>                ISN'T PADDED OUT BY THE FIXED-WIDTH WORK FIELD).  *
+      *>                PARM PARSING ALSO NOW SPLITS ON ALL SPACE, NOT    *
+      *>                JUST ONE, SO A DOUBLED SPACE BETWEEN PARM TOKENS  *
+      *>                DOESN'T MISPARSE INTO A BOGUS INVALID-OPERAND     *
+      *>                ERROR.                                            *
+      *>=================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuDrivenCalculator.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 01/15/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-STATUS.
+           SELECT CALC-EXCEPTIONS-FILE ASSIGN TO "CALCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-LOG.
+       COPY CALCAUD.
+
+       FD  CALC-EXCEPTIONS-FILE.
+       COPY CALCEXC.
+
+       WORKING-STORAGE SECTION.
+       01 NUM1          PIC S9(7)V99 VALUE 0.
+       01 NUM2          PIC S9(7)V99 VALUE 0.
+       01 RESULT        PIC S9(7)V99 VALUE 0.
+       01 CHOICE        PIC 9 VALUE 0.
+       01 CALC-ERROR-SW PIC X(01) VALUE "N".
+           88 CALC-ERROR-YES VALUE "Y".
+       01 CALC-AUDIT-STATUS PIC X(02) VALUE "00".
+           88 CALC-AUDIT-FILE-NOT-FOUND VALUE "35".
+       01 CALC-EXCEPTIONS-STATUS PIC X(02) VALUE "00".
+           88 CALC-EXCEPTIONS-FILE-NOT-FOUND VALUE "35".
+       01 CALC-RESULT-DISPLAY PIC -9(7).99.
+       01 CALC-REMAINDER PIC S9(7)V99 VALUE 0.
+       01 CALC-REMAINDER-DISPLAY PIC -9(7).99.
+       01 CALC-ACCUMULATOR-TOTAL PIC S9(7)V99 VALUE 0.
+       01 CALC-MEM-RECALLED-SW PIC X(01) VALUE "N".
+           88 CALC-MEM-RECALLED VALUE "Y".
+       01 CALC-ERROR-TEXT PIC X(60) VALUE SPACES.
+       01 CALC-ERROR-CODE PIC 9(02) VALUE 0.
+       01 CALC-PARM-MODE-SW PIC X(01) VALUE "N".
+           88 CALC-PARM-MODE-YES VALUE "Y".
+       01 CALC-PARM-OP-TEXT   PIC X(02).
+       01 CALC-PARM-NUM1-TEXT PIC X(12).
+       01 CALC-PARM-NUM2-TEXT PIC X(12).
+       01 CALC-PARM-WORK-TEXT     PIC X(12).
+       01 CALC-PARM-STRIPPED-TEXT PIC X(12).
+       01 CALC-PARM-SIGN-SW       PIC X(01) VALUE "N".
+           88 CALC-PARM-NEGATIVE  VALUE "Y".
+       01 CALC-PARM-INT-TEXT      PIC X(07).
+       01 CALC-PARM-INT-LEN       PIC 9(02) COMP.
+       01 CALC-PARM-DEC-TEXT      PIC X(09).
+       01 CALC-PARM-DEC-LEN       PIC 9(02) COMP.
+       01 CALC-PARM-INT-PADDED    PIC X(07).
+       01 CALC-PARM-INT-PART      PIC 9(07).
+       01 CALC-PARM-DEC-PART      PIC 9(02).
+       01 CALC-PARM-RESULT        PIC S9(7)V99.
+
+       LINKAGE SECTION.
+       01 CALC-PARM-RECORD.
+           05 CALC-PARM-LENGTH PIC S9(4) COMP.
+           05 CALC-PARM-TEXT   PIC X(80).
+
+       PROCEDURE DIVISION USING CALC-PARM-RECORD.
+
+      *>-----------------------------------------------------------------*
+      *> 0000-MAIN-PROCEDURE - DRIVES THE MENU LOOP.  CONTROL RETURNS    *
+      *> HERE AFTER EVERY CALCULATION SO ONE RUN CAN HANDLE A WHOLE      *
+      *> STRING OF CALCULATIONS; CHOICE 8 IS THE ONLY WAY OUT.  WHEN THE *
+      *> CALLER SUPPLIED A PARM (JCL EXEC PARM='OP NUM1 NUM2'), RUN THAT *
+      *> ONE CALCULATION INSTEAD AND EXIT WITHOUT SHOWING THE MENU AT    *
+      *> ALL.                                                            *
+      *>-----------------------------------------------------------------*
+       0000-MAIN-PROCEDURE.
+           PERFORM 0500-OPEN-AUDIT-LOG
+           PERFORM 0600-OPEN-EXCEPTIONS-LOG
+           IF CALC-PARM-LENGTH > 0 THEN
+               PERFORM 0050-RUN-PARM-CALCULATION THRU 0050-RUN-PARM-CALCULATION-EXIT
+               CLOSE CALC-AUDIT-LOG
+               CLOSE CALC-EXCEPTIONS-FILE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL CHOICE = 8
+               PERFORM 1000-DISPLAY-MENU
+               MOVE 0 TO CHOICE
+               PERFORM UNTIL CHOICE >= 1 AND CHOICE <= 8
+                   DISPLAY "Enter your choice (1-8): " WITH NO ADVANCING
+                   ACCEPT CHOICE
+                   IF CHOICE < 1 OR CHOICE > 8 THEN
+                       DISPLAY "Invalid choice. Please enter a number between 1 and 8."
+                   END-IF
+               END-PERFORM
+               EVALUATE CHOICE
+                   WHEN 1
+                       PERFORM 2000-ADDITION THRU 2000-ADDITION-EXIT
+                   WHEN 2
+                       PERFORM 3000-SUBTRACTION THRU 3000-SUBTRACTION-EXIT
+                   WHEN 3
+                       PERFORM 4000-MULTIPLICATION THRU 4000-MULTIPLICATION-EXIT
+                   WHEN 4
+                       PERFORM 5000-DIVISION-RTN THRU 5000-DIVISION-EXIT
+                   WHEN 5
+                       PERFORM 6000-MEMORY-PLUS
+                   WHEN 6
+                       PERFORM 6100-MEMORY-RECALL
+                   WHEN 7
+                       PERFORM 6200-MEMORY-CLEAR
+                   WHEN 8
+                       DISPLAY "Exiting the calculator. Goodbye."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CALC-AUDIT-LOG
+           CLOSE CALC-EXCEPTIONS-FILE
+           STOP RUN.
+
+      *>-----------------------------------------------------------------*
+      *> 0500-OPEN-AUDIT-LOG - OPEN CALC-AUDIT-LOG FOR APPEND.  MOST     *
+      *> RUNTIMES WANT THE FILE TO ALREADY EXIST BEFORE OPEN EXTEND WILL *
+      *> WORK, SO CREATE IT FIRST THE VERY FIRST TIME THIS RUNS.         *
+      *>-----------------------------------------------------------------*
+       0500-OPEN-AUDIT-LOG.
+           OPEN EXTEND CALC-AUDIT-LOG
+           IF CALC-AUDIT-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 0600-OPEN-EXCEPTIONS-LOG - SAME CREATE-ON-FIRST-RUN FALLBACK AS  *
+      *> THE AUDIT LOG, FOR THE DIVIDE-BY-ZERO EXCEPTIONS FILE.          *
+      *>-----------------------------------------------------------------*
+       0600-OPEN-EXCEPTIONS-LOG.
+           OPEN EXTEND CALC-EXCEPTIONS-FILE
+           IF CALC-EXCEPTIONS-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CALC-EXCEPTIONS-FILE
+               CLOSE CALC-EXCEPTIONS-FILE
+               OPEN EXTEND CALC-EXCEPTIONS-FILE
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 0050-RUN-PARM-CALCULATION - PARSES CALC-PARM-TEXT INTO AN       *
+      *> OPERATION CODE AND TWO OPERANDS ("OP NUM1 NUM2", E.G.           *
+      *> "1 5.00 3.00"), LOADS THEM INTO CHOICE/NUM1/NUM2, AND RUNS THE  *
+      *> SAME OPERATION PARAGRAPH THE MENU WOULD HAVE USED.  OPERANDS    *
+      *> MUST BE SIGNED OR UNSIGNED NUMBERS WITH EXACTLY TWO DECIMAL     *
+      *> DIGITS, THE SAME FORMAT THE REST OF THE SYSTEM USES FOR MONEY.  *
+      *>-----------------------------------------------------------------*
+       0050-RUN-PARM-CALCULATION.
+           MOVE "Y" TO CALC-PARM-MODE-SW
+           MOVE SPACES TO CALC-PARM-OP-TEXT
+           MOVE SPACES TO CALC-PARM-NUM1-TEXT
+           MOVE SPACES TO CALC-PARM-NUM2-TEXT
+           UNSTRING CALC-PARM-TEXT(1:CALC-PARM-LENGTH) DELIMITED BY ALL SPACE
+               INTO CALC-PARM-OP-TEXT CALC-PARM-NUM1-TEXT CALC-PARM-NUM2-TEXT
+           END-UNSTRING
+           MOVE CALC-PARM-OP-TEXT(1:1) TO CHOICE
+           MOVE CALC-PARM-NUM1-TEXT TO CALC-PARM-WORK-TEXT
+           PERFORM 0060-PARSE-PARM-NUMBER
+           MOVE CALC-PARM-RESULT TO NUM1
+           IF CALC-ERROR-YES THEN
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               GO TO 0050-RUN-PARM-CALCULATION-EXIT
+           END-IF
+           MOVE CALC-PARM-NUM2-TEXT TO CALC-PARM-WORK-TEXT
+           PERFORM 0060-PARSE-PARM-NUMBER
+           MOVE CALC-PARM-RESULT TO NUM2
+           IF CALC-ERROR-YES THEN
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               GO TO 0050-RUN-PARM-CALCULATION-EXIT
+           END-IF
+           EVALUATE CHOICE
+               WHEN 1
+                   PERFORM 2000-ADDITION THRU 2000-ADDITION-EXIT
+               WHEN 2
+                   PERFORM 3000-SUBTRACTION THRU 3000-SUBTRACTION-EXIT
+               WHEN 3
+                   PERFORM 4000-MULTIPLICATION THRU 4000-MULTIPLICATION-EXIT
+               WHEN 4
+                   PERFORM 5000-DIVISION-RTN THRU 5000-DIVISION-EXIT
+               WHEN OTHER
+                   MOVE "Invalid operation code in PARM." TO CALC-ERROR-TEXT
+                   MOVE 08 TO CALC-ERROR-CODE
+                   PERFORM 9500-HANDLE-ERROR
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+           END-EVALUATE.
+       0050-RUN-PARM-CALCULATION-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------*
+      *> 0060-PARSE-PARM-NUMBER - CONVERTS CALC-PARM-WORK-TEXT (A PARM   *
+      *> OPERAND LIKE "5.00" OR "-12.50") INTO CALC-PARM-RESULT.  SPLITS *
+      *> OFF AN OPTIONAL LEADING SIGN, THEN SPLITS THE REMAINDER ON THE  *
+      *> DECIMAL POINT AND ZERO-PADS THE INTEGER PART BEFORE MOVING IT   *
+      *> INTO A NUMERIC FIELD, SINCE AN ALPHANUMERIC-TO-NUMERIC MOVE     *
+      *> ONLY LINES UP CORRECTLY WHEN THE TWO FIELDS ARE THE SAME SIZE.  *
+      *>-----------------------------------------------------------------*
+       0060-PARSE-PARM-NUMBER.
+           MOVE "N" TO CALC-PARM-SIGN-SW
+           MOVE CALC-PARM-WORK-TEXT TO CALC-PARM-STRIPPED-TEXT
+           IF CALC-PARM-WORK-TEXT(1:1) = "-" THEN
+               MOVE "Y" TO CALC-PARM-SIGN-SW
+               MOVE SPACES TO CALC-PARM-STRIPPED-TEXT
+               MOVE CALC-PARM-WORK-TEXT(2:11) TO CALC-PARM-STRIPPED-TEXT
+           END-IF
+           MOVE SPACES TO CALC-PARM-INT-TEXT
+           MOVE SPACES TO CALC-PARM-DEC-TEXT
+           MOVE 0 TO CALC-PARM-INT-LEN
+           MOVE 0 TO CALC-PARM-DEC-LEN
+           UNSTRING CALC-PARM-STRIPPED-TEXT DELIMITED BY "." OR SPACE
+               INTO CALC-PARM-INT-TEXT COUNT IN CALC-PARM-INT-LEN
+                    CALC-PARM-DEC-TEXT COUNT IN CALC-PARM-DEC-LEN
+           END-UNSTRING
+           IF CALC-PARM-INT-LEN = 0 OR CALC-PARM-INT-LEN > 7
+                   OR CALC-PARM-DEC-LEN NOT = 2
+                   OR CALC-PARM-DEC-TEXT(1:2) IS NOT NUMERIC THEN
+               MOVE "Invalid numeric operand in PARM (need digits.dd)."
+                   TO CALC-ERROR-TEXT
+               MOVE 08 TO CALC-ERROR-CODE
+               PERFORM 9500-HANDLE-ERROR
+               MOVE 0 TO CALC-PARM-RESULT
+           ELSE
+               MOVE ZEROS TO CALC-PARM-INT-PADDED
+               MOVE CALC-PARM-INT-TEXT(1:CALC-PARM-INT-LEN)
+                   TO CALC-PARM-INT-PADDED(8 - CALC-PARM-INT-LEN : CALC-PARM-INT-LEN)
+               MOVE CALC-PARM-INT-PADDED TO CALC-PARM-INT-PART
+               MOVE CALC-PARM-DEC-TEXT(1:2) TO CALC-PARM-DEC-PART
+               COMPUTE CALC-PARM-RESULT =
+                   CALC-PARM-INT-PART + (CALC-PARM-DEC-PART / 100)
+               IF CALC-PARM-NEGATIVE THEN
+                   COMPUTE CALC-PARM-RESULT = CALC-PARM-RESULT * -1
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 1000-DISPLAY-MENU - SHOWS THE FULL LIST OF CHOICES.             *
+      *>-----------------------------------------------------------------*
+       1000-DISPLAY-MENU.
+           DISPLAY "Menu:"
+           DISPLAY "1. Addition"
+           DISPLAY "2. Subtraction"
+           DISPLAY "3. Multiplication"
+           DISPLAY "4. Division"
+           DISPLAY "5. M+  (add last result to memory)"
+           DISPLAY "6. MR  (recall memory as the next first number)"
+           DISPLAY "7. MC  (clear memory)"
+           DISPLAY "8. Exit".
+
+      *>-----------------------------------------------------------------*
+      *> 2000-ADDITION                                                    *
+      *>-----------------------------------------------------------------*
+       2000-ADDITION.
+           MOVE "N" TO CALC-ERROR-SW
+           MOVE 0 TO CALC-REMAINDER
+           PERFORM 6300-GET-FIRST-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 2000-ADDITION-EXIT
+           END-IF
+           PERFORM 6400-GET-SECOND-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 2000-ADDITION-EXIT
+           END-IF
+           COMPUTE RESULT = NUM1 + NUM2
+           MOVE RESULT TO CALC-RESULT-DISPLAY
+           DISPLAY "The result of addition is: " CALC-RESULT-DISPLAY.
+       2000-ADDITION-EXIT.
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           EXIT.
+
+      *>-----------------------------------------------------------------*
+      *> 3000-SUBTRACTION                                                 *
+      *>-----------------------------------------------------------------*
+       3000-SUBTRACTION.
+           MOVE "N" TO CALC-ERROR-SW
+           MOVE 0 TO CALC-REMAINDER
+           PERFORM 6300-GET-FIRST-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 3000-SUBTRACTION-EXIT
+           END-IF
+           PERFORM 6400-GET-SECOND-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 3000-SUBTRACTION-EXIT
+           END-IF
+           COMPUTE RESULT = NUM1 - NUM2
+           MOVE RESULT TO CALC-RESULT-DISPLAY
+           DISPLAY "The result of subtraction is: " CALC-RESULT-DISPLAY.
+       3000-SUBTRACTION-EXIT.
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           EXIT.
+
+      *>-----------------------------------------------------------------*
+      *> 4000-MULTIPLICATION                                              *
+      *>-----------------------------------------------------------------*
+       4000-MULTIPLICATION.
+           MOVE "N" TO CALC-ERROR-SW
+           MOVE 0 TO CALC-REMAINDER
+           PERFORM 6300-GET-FIRST-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 4000-MULTIPLICATION-EXIT
+           END-IF
+           PERFORM 6400-GET-SECOND-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 4000-MULTIPLICATION-EXIT
+           END-IF
+           COMPUTE RESULT = NUM1 * NUM2
+           MOVE RESULT TO CALC-RESULT-DISPLAY
+           DISPLAY "The result of multiplication is: " CALC-RESULT-DISPLAY.
+       4000-MULTIPLICATION-EXIT.
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           EXIT.
+
+      *>-----------------------------------------------------------------*
+      *> 5000-DIVISION-RTN - NAMED -RTN BECAUSE DIVISION IS RESERVED.    *
+      *>-----------------------------------------------------------------*
+       5000-DIVISION-RTN.
+           MOVE "N" TO CALC-ERROR-SW
+           MOVE 0 TO CALC-REMAINDER
+           PERFORM 6300-GET-FIRST-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 5000-DIVISION-EXIT
+           END-IF
+           PERFORM 6400-GET-SECOND-NUMBER
+           IF CALC-ERROR-YES THEN
+               GO TO 5000-DIVISION-EXIT
+           END-IF
+           IF NUM2 = 0 THEN
+               MOVE "Division by zero is not allowed." TO CALC-ERROR-TEXT
+               MOVE 12 TO CALC-ERROR-CODE
+               PERFORM 9500-HANDLE-ERROR
+               PERFORM 9600-WRITE-EXCEPTION-RECORD
+           ELSE
+               DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER CALC-REMAINDER
+               MOVE RESULT TO CALC-RESULT-DISPLAY
+               MOVE CALC-REMAINDER TO CALC-REMAINDER-DISPLAY
+               DISPLAY "The result of division is: " CALC-RESULT-DISPLAY
+               DISPLAY "Remainder: " CALC-REMAINDER-DISPLAY
+           END-IF.
+       5000-DIVISION-EXIT.
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           EXIT.
+
+      *>-----------------------------------------------------------------*
+      *> 6000-MEMORY-PLUS - ADD THE LAST CALCULATED RESULT INTO THE      *
+      *> RUNNING ACCUMULATOR TOTAL.                                      *
+      *>-----------------------------------------------------------------*
+       6000-MEMORY-PLUS.
+           IF CALC-ERROR-YES THEN
+               DISPLAY "Cannot add to memory - the last calculation failed."
+           ELSE
+               ADD RESULT TO CALC-ACCUMULATOR-TOTAL
+               MOVE CALC-ACCUMULATOR-TOTAL TO CALC-RESULT-DISPLAY
+               DISPLAY "Memory total is now: " CALC-RESULT-DISPLAY
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 6100-MEMORY-RECALL - SHOW THE ACCUMULATOR TOTAL AND ARM IT TO   *
+      *> BE USED AS THE FIRST NUMBER OF THE NEXT OPERATION, SO THE USER  *
+      *> DOESN'T HAVE TO RE-KEY IT.                                      *
+      *>-----------------------------------------------------------------*
+       6100-MEMORY-RECALL.
+           MOVE CALC-ACCUMULATOR-TOTAL TO CALC-RESULT-DISPLAY
+           DISPLAY "Memory total is: " CALC-RESULT-DISPLAY
+           MOVE "Y" TO CALC-MEM-RECALLED-SW.
+
+      *>-----------------------------------------------------------------*
+      *> 6200-MEMORY-CLEAR - ZERO OUT THE ACCUMULATOR TOTAL.             *
+      *>-----------------------------------------------------------------*
+       6200-MEMORY-CLEAR.
+           MOVE 0 TO CALC-ACCUMULATOR-TOTAL
+           DISPLAY "Memory cleared.".
+
+      *>-----------------------------------------------------------------*
+      *> 6300-GET-FIRST-NUMBER - SHARED BY ALL FOUR OPERATIONS.  USES    *
+      *> THE RECALLED MEMORY VALUE AS NUM1 WHEN MR WAS JUST CHOSEN; USES *
+      *> THE VALUE 0050-RUN-PARM-CALCULATION ALREADY LOADED WHEN RUNNING *
+      *> FROM A JCL PARM; OTHERWISE PROMPTS FOR IT AS BEFORE.            *
+      *>-----------------------------------------------------------------*
+       6300-GET-FIRST-NUMBER.
+           IF CALC-MEM-RECALLED THEN
+               MOVE CALC-ACCUMULATOR-TOTAL TO NUM1
+               MOVE "N" TO CALC-MEM-RECALLED-SW
+               MOVE NUM1 TO CALC-RESULT-DISPLAY
+               DISPLAY "Using recalled memory as the first number: "
+                   CALC-RESULT-DISPLAY
+           ELSE
+               IF CALC-PARM-MODE-YES THEN
+                   CONTINUE
+               ELSE
+                   DISPLAY "Enter the first number: " WITH NO ADVANCING
+                   ACCEPT NUM1
+                   IF NUM1 IS NOT NUMERIC THEN
+                       MOVE "Invalid input for the first number. Please enter a valid number."
+                           TO CALC-ERROR-TEXT
+                       MOVE 08 TO CALC-ERROR-CODE
+                       PERFORM 9500-HANDLE-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 6400-GET-SECOND-NUMBER - SHARED BY ALL FOUR OPERATIONS.  SKIPS  *
+      *> THE PROMPT WHEN RUNNING FROM A JCL PARM, SINCE NUM2 IS ALREADY  *
+      *> LOADED BY 0050-RUN-PARM-CALCULATION.                            *
+      *>-----------------------------------------------------------------*
+       6400-GET-SECOND-NUMBER.
+           IF CALC-PARM-MODE-YES THEN
+               CONTINUE
+           ELSE
+               DISPLAY "Enter the second number: " WITH NO ADVANCING
+               ACCEPT NUM2
+               IF NUM2 IS NOT NUMERIC THEN
+                   MOVE "Invalid input for the second number. Please enter a valid number."
+                       TO CALC-ERROR-TEXT
+                   MOVE 08 TO CALC-ERROR-CODE
+                   PERFORM 9500-HANDLE-ERROR
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 9500-HANDLE-ERROR - SHARED BY ALL FOUR OPERATIONS.  LOGS THE    *
+      *> PROBLEM TO THE CONSOLE AND RAISES RETURN-CODE TO THE WORST      *
+      *> CONDITION SEEN SO FAR, SO JCL CAN TELL A CLEAN RUN FROM ONE      *
+      *> WITH BAD INPUT EVEN THOUGH THE MENU KEEPS GOING.                *
+      *>-----------------------------------------------------------------*
+       9500-HANDLE-ERROR.
+           DISPLAY CALC-ERROR-TEXT
+           MOVE "Y" TO CALC-ERROR-SW
+           IF CALC-ERROR-CODE > RETURN-CODE THEN
+               MOVE CALC-ERROR-CODE TO RETURN-CODE
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 9600-WRITE-EXCEPTION-RECORD - APPENDS ONE RECORD TO             *
+      *> CALC-EXCEPTIONS-FILE FOR A DIVIDE-BY-ZERO ATTEMPT, SO IT CAN BE *
+      *> REVIEWED LATER INSTEAD OF ONLY EVER SHOWING UP ON THE CONSOLE.  *
+      *>-----------------------------------------------------------------*
+       9600-WRITE-EXCEPTION-RECORD.
+           ACCEPT CALC-EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT CALC-EXC-TIME FROM TIME
+           MOVE NUM1 TO CALC-EXC-NUM1
+           MOVE NUM2 TO CALC-EXC-NUM2
+           WRITE CALC-EXCEPTION-RECORD.
+
+      *>-----------------------------------------------------------------*
+      *> 9000-WRITE-AUDIT-RECORD - APPENDS ONE RECORD TO CALC-AUDIT-LOG  *
+      *> FOR THE CALCULATION JUST ATTEMPTED, SUCCESSFUL OR NOT.          *
+      *>-----------------------------------------------------------------*
+       9000-WRITE-AUDIT-RECORD.
+           ACCEPT CALC-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT CALC-AUD-TIME FROM TIME
+           MOVE CHOICE TO CALC-AUD-OPCODE
+           MOVE NUM1 TO CALC-AUD-NUM1
+           MOVE NUM2 TO CALC-AUD-NUM2
+           IF CALC-ERROR-YES THEN
+               MOVE 0 TO CALC-AUD-RESULT
+           ELSE
+               MOVE RESULT TO CALC-AUD-RESULT
+           END-IF
+           MOVE CALC-REMAINDER TO CALC-AUD-REMAINDER
+           MOVE CALC-ERROR-SW TO CALC-AUD-ERROR-FLAG
+           WRITE CALC-AUDIT-RECORD.
