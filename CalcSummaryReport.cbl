@@ -0,0 +1,254 @@
+      *>=================================================================*
+      *> PROGRAM-ID : CalcSummaryReport                                   *
+      *> AUTHOR     : R. HOLLOWAY                                         *
+      *> INSTALLATION : DATA PROCESSING                                   *
+      *> DATE-WRITTEN : 08/09/2026                                        *
+      *>-------------------------------------------------------------------*
+      *> TAKES THE CALC-OUTPUT-FILE PRODUCED BY CalcBatchCalculator,       *
+      *> SORTS IT BY OPERATION CODE, AND PRINTS A PAGE-FORMATTED          *
+      *> CONTROL-BREAK SUMMARY: ONE DETAIL LINE PER TRANSACTION, A        *
+      *> SUBTOTAL/COUNT LINE EVERY TIME THE OPERATION CHANGES, A GRAND    *
+      *> TOTAL AT THE END, AND A NEW PAGE (WITH HEADERS) EVERY 60 LINES.  *
+      *>-------------------------------------------------------------------*
+      *> MODIFICATION HISTORY                                              *
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                  *
+      *> 08/09/2026 RH  WIDENED THE SORT WORK RECORD'S FILLER TO MATCH    *
+      *>                CALCOUT'S NEW LENGTH NOW THAT IT CARRIES A         *
+      *>                REMAINDER FIELD TOO.                               *
+      *> 08/09/2026 RH  A CONTROL BREAK NOW ALWAYS STARTS THE NEW GROUP    *
+      *>                ON A FRESH PAGE INSTEAD OF ONLY BREAKING PAGES ON  *
+      *>                THE 60-LINE LIMIT, SO A GROUP CHANGE THAT HAPPENS  *
+      *>                TO LAND NEAR A PAGE BOUNDARY CAN NO LONGER LEAVE   *
+      *>                A PAGE HEADED WITH THE OPERATION THAT JUST ENDED   *
+      *>                WHILE MOST OF ITS LINES BELONG TO THE NEXT ONE.    *
+      *>=================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcSummaryReport.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-OUTPUT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-SORT-FILE ASSIGN TO "CALCSWK".
+           SELECT CALC-SORTED-FILE ASSIGN TO "CALCSRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-OUTPUT-FILE.
+       COPY CALCOUT.
+
+       SD  CALC-SORT-FILE.
+       01 CALC-SORT-RECORD.
+           05 CALC-SORT-OPCODE         PIC 9.
+           05 FILLER                   PIC X(37).
+
+       FD  CALC-SORTED-FILE.
+       COPY CALCOUT REPLACING ==CALC-OUTPUT-RECORD== BY ==CALC-SORTED-RECORD==.
+
+       FD  CALC-REPORT-FILE.
+       01 CALC-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CALC-EOF-SW                  PIC X(01) VALUE "N".
+           88 CALC-EOF-YES             VALUE "Y".
+       01 CALC-PRIOR-OPCODE            PIC 9 VALUE 0.
+       01 CALC-PAGE-NUMBER             PIC 9(03) VALUE 0.
+       01 CALC-LINE-COUNT              PIC 9(03) VALUE 99.
+       01 CALC-LINES-PER-PAGE          PIC 9(03) VALUE 60.
+       01 CALC-GROUP-COUNT             PIC 9(07) VALUE 0.
+       01 CALC-GROUP-SUBTOTAL          PIC S9(09)V99 VALUE 0.
+       01 CALC-GRAND-COUNT             PIC 9(07) VALUE 0.
+       01 CALC-GRAND-TOTAL             PIC S9(09)V99 VALUE 0.
+       01 CALC-OPCODE-DESC             PIC X(14) VALUE SPACES.
+       01 CALC-AMOUNT-DISPLAY          PIC -(8)9.99.
+
+       01 CALC-HEADER-LINE-1.
+           05 FILLER                   PIC X(20) VALUE "CALC SUMMARY REPORT".
+           05 FILLER                   PIC X(10) VALUE "PAGE: ".
+           05 CALC-HDR-PAGE-NUMBER     PIC ZZ9.
+
+       01 CALC-HEADER-LINE-2.
+           05 FILLER                   PIC X(20) VALUE "OPERATION: ".
+           05 CALC-HDR-OPCODE-DESC     PIC X(14).
+
+       01 CALC-HEADER-LINE-3           PIC X(44) VALUE
+           "   NUM1         NUM2         RESULT   STATUS".
+
+       01 CALC-DETAIL-LINE.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 CALC-DTL-NUM1            PIC -(7)9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CALC-DTL-NUM2            PIC -(7)9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CALC-DTL-RESULT          PIC -(7)9.99.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 CALC-DTL-STATUS          PIC X(02).
+
+       01 CALC-TOTAL-LINE.
+           05 FILLER                   PIC X(10) VALUE "TOTAL FOR".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CALC-TOT-OPCODE-DESC     PIC X(14).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE "COUNT: ".
+           05 CALC-TOT-COUNT           PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE "AMOUNT: ".
+           05 CALC-TOT-AMOUNT          PIC -(8)9.99.
+
+       01 CALC-GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(20) VALUE "GRAND TOTAL".
+           05 FILLER                   PIC X(07) VALUE "COUNT: ".
+           05 CALC-GT-COUNT            PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE "AMOUNT: ".
+           05 CALC-GT-AMOUNT           PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------*
+      *> 0000-MAIN-PROCEDURE                                              *
+      *>-----------------------------------------------------------------*
+       0000-MAIN-PROCEDURE.
+           SORT CALC-SORT-FILE ON ASCENDING KEY CALC-SORT-OPCODE
+               USING CALC-OUTPUT-FILE
+               GIVING CALC-SORTED-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRODUCE-REPORT UNTIL CALC-EOF-YES
+           PERFORM 8000-PRINT-FINAL-TOTALS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *>-----------------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN THE SORTED FILE AND THE REPORT, AND      *
+      *> PRIME THE FIRST READ SO THE FIRST PAGE HEADER HAS AN OPCODE.    *
+      *>-----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CALC-SORTED-FILE
+           OPEN OUTPUT CALC-REPORT-FILE
+           PERFORM 1100-READ-SORTED
+           IF NOT CALC-EOF-YES THEN
+               MOVE CALC-OUT-OPCODE OF CALC-SORTED-RECORD
+                   TO CALC-PRIOR-OPCODE
+           END-IF.
+
+       1100-READ-SORTED.
+           READ CALC-SORTED-FILE
+               AT END
+                   MOVE "Y" TO CALC-EOF-SW
+           END-READ.
+
+      *>-----------------------------------------------------------------*
+      *> 2000-PRODUCE-REPORT - ONE PASS PER SORTED RECORD.  BREAKS ON    *
+      *> OPCODE CHANGE AND ON THE 60-LINE PAGE LIMIT.                    *
+      *>-----------------------------------------------------------------*
+       2000-PRODUCE-REPORT.
+           IF CALC-OUT-OPCODE OF CALC-SORTED-RECORD NOT = CALC-PRIOR-OPCODE
+           THEN
+               PERFORM 4000-PRINT-GROUP-TOTAL
+               MOVE CALC-OUT-OPCODE OF CALC-SORTED-RECORD
+                   TO CALC-PRIOR-OPCODE
+               PERFORM 3000-PRINT-PAGE-HEADERS
+           END-IF
+           PERFORM 5000-PRINT-DETAIL-LINE
+           ADD 1 TO CALC-GROUP-COUNT CALC-GRAND-COUNT
+           ADD CALC-OUT-RESULT OF CALC-SORTED-RECORD
+               TO CALC-GROUP-SUBTOTAL CALC-GRAND-TOTAL
+           PERFORM 1100-READ-SORTED.
+
+      *>-----------------------------------------------------------------*
+      *> 3000-PRINT-PAGE-HEADERS                                         *
+      *>-----------------------------------------------------------------*
+       3000-PRINT-PAGE-HEADERS.
+           ADD 1 TO CALC-PAGE-NUMBER
+           MOVE CALC-PAGE-NUMBER TO CALC-HDR-PAGE-NUMBER
+           PERFORM 3500-SET-OPCODE-DESCRIPTION
+           MOVE CALC-OPCODE-DESC TO CALC-HDR-OPCODE-DESC
+           WRITE CALC-REPORT-LINE FROM CALC-HEADER-LINE-1
+           WRITE CALC-REPORT-LINE FROM CALC-HEADER-LINE-2
+           WRITE CALC-REPORT-LINE FROM CALC-HEADER-LINE-3
+           MOVE 3 TO CALC-LINE-COUNT.
+
+      *>-----------------------------------------------------------------*
+      *> 3500-SET-OPCODE-DESCRIPTION - MAPS THE 1-4 OPCODE TO ITS NAME.  *
+      *>-----------------------------------------------------------------*
+       3500-SET-OPCODE-DESCRIPTION.
+           EVALUATE CALC-PRIOR-OPCODE
+               WHEN 1
+                   MOVE "ADDITION" TO CALC-OPCODE-DESC
+               WHEN 2
+                   MOVE "SUBTRACTION" TO CALC-OPCODE-DESC
+               WHEN 3
+                   MOVE "MULTIPLICATION" TO CALC-OPCODE-DESC
+               WHEN 4
+                   MOVE "DIVISION" TO CALC-OPCODE-DESC
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO CALC-OPCODE-DESC
+           END-EVALUATE.
+
+      *>-----------------------------------------------------------------*
+      *> 4000-PRINT-GROUP-TOTAL - SUBTOTAL/COUNT LINE FOR THE GROUP      *
+      *> THAT JUST ENDED, THEN RESET THE GROUP ACCUMULATORS.             *
+      *>-----------------------------------------------------------------*
+       4000-PRINT-GROUP-TOTAL.
+           PERFORM 3500-SET-OPCODE-DESCRIPTION
+           MOVE CALC-OPCODE-DESC TO CALC-TOT-OPCODE-DESC
+           MOVE CALC-GROUP-COUNT TO CALC-TOT-COUNT
+           MOVE CALC-GROUP-SUBTOTAL TO CALC-TOT-AMOUNT
+           IF CALC-LINE-COUNT >= CALC-LINES-PER-PAGE THEN
+               PERFORM 3000-PRINT-PAGE-HEADERS
+           END-IF
+           WRITE CALC-REPORT-LINE FROM CALC-TOTAL-LINE
+           ADD 1 TO CALC-LINE-COUNT
+           MOVE 0 TO CALC-GROUP-COUNT
+           MOVE 0 TO CALC-GROUP-SUBTOTAL.
+
+      *>-----------------------------------------------------------------*
+      *> 5000-PRINT-DETAIL-LINE - ONE LINE PER TRANSACTION, BREAKING TO  *
+      *> A NEW PAGE (WITH HEADERS) EVERY 60 LINES.                       *
+      *>-----------------------------------------------------------------*
+       5000-PRINT-DETAIL-LINE.
+           IF CALC-LINE-COUNT >= CALC-LINES-PER-PAGE THEN
+               PERFORM 3000-PRINT-PAGE-HEADERS
+           END-IF
+           MOVE CALC-OUT-NUM1 OF CALC-SORTED-RECORD TO CALC-DTL-NUM1
+           MOVE CALC-OUT-NUM2 OF CALC-SORTED-RECORD TO CALC-DTL-NUM2
+           MOVE CALC-OUT-RESULT OF CALC-SORTED-RECORD TO CALC-DTL-RESULT
+           IF CALC-OUT-STATUS-ERR OF CALC-SORTED-RECORD THEN
+               MOVE "ER" TO CALC-DTL-STATUS
+           ELSE
+               MOVE "OK" TO CALC-DTL-STATUS
+           END-IF
+           WRITE CALC-REPORT-LINE FROM CALC-DETAIL-LINE
+           ADD 1 TO CALC-LINE-COUNT.
+
+      *>-----------------------------------------------------------------*
+      *> 8000-PRINT-FINAL-TOTALS - LAST GROUP'S SUBTOTAL PLUS THE GRAND  *
+      *> TOTAL LINE.  SKIPPED WHEN THE SORTED FILE HAD NO RECORDS.       *
+      *>-----------------------------------------------------------------*
+       8000-PRINT-FINAL-TOTALS.
+           IF CALC-GRAND-COUNT > 0 THEN
+               PERFORM 4000-PRINT-GROUP-TOTAL
+               MOVE CALC-GRAND-COUNT TO CALC-GT-COUNT
+               MOVE CALC-GRAND-TOTAL TO CALC-GT-AMOUNT
+               IF CALC-LINE-COUNT >= CALC-LINES-PER-PAGE THEN
+                   PERFORM 3000-PRINT-PAGE-HEADERS
+               END-IF
+               WRITE CALC-REPORT-LINE FROM CALC-GRAND-TOTAL-LINE
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 9000-FINALIZE                                                   *
+      *>-----------------------------------------------------------------*
+       9000-FINALIZE.
+           CLOSE CALC-SORTED-FILE
+           CLOSE CALC-REPORT-FILE
+           DISPLAY "CalcSummaryReport: " CALC-GRAND-COUNT
+               " transaction(s) summarized on " CALC-PAGE-NUMBER " page(s).".
