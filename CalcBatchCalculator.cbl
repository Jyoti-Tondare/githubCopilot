@@ -0,0 +1,503 @@
+      *>=================================================================*
+      *> PROGRAM-ID : CalcBatchCalculator                                 *
+      *> AUTHOR     : R. HOLLOWAY                                         *
+      *> INSTALLATION : DATA PROCESSING                                   *
+      *> DATE-WRITTEN : 08/09/2026                                        *
+      *>-------------------------------------------------------------------*
+      *> BATCH COMPANION TO MenuDrivenCalculator.  READS A TRANSACTION    *
+      *> FILE OF (OPCODE, NUM1, NUM2) RECORDS BUILT BY THE UPSTREAM        *
+      *> EXTRACT JOB, DRIVES THE SAME FOUR ARITHMETIC OPERATIONS, AND      *
+      *> WRITES ONE RESULT RECORD PER INPUT RECORD - NO OPERATOR NEEDED.   *
+      *>-------------------------------------------------------------------*
+      *> MODIFICATION HISTORY                                              *
+      *> 08/09/2026 RH  ORIGINAL VERSION.                                  *
+      *> 08/09/2026 RH  APPEND EVERY TRANSACTION TO CALC-AUDIT-LOG.        *
+      *> 08/09/2026 RH  WIDENED NUM1/NUM2/RESULT TO PIC S9(7)V99 TO       *
+      *>                MATCH THE INTERACTIVE PROGRAM'S SIGNED, 2-DECIMAL *
+      *>                FIELDS.                                           *
+      *> 08/09/2026 RH  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD IS *
+      *>                WRITTEN EVERY CALC-CHECKPOINT-INTERVAL            *
+      *>                TRANSACTIONS; ON STARTUP AN EXISTING CHECKPOINT   *
+      *>                IS DETECTED AND THE RUN PICKS UP AFTER THE LAST   *
+      *>                RECORD IT COVERS INSTEAD OF REPROCESSING FROM     *
+      *>                THE TOP OF THE INPUT FILE.                        *
+      *> 08/09/2026 RH  BAD OPCODES AND DIVIDE BY ZERO NOW GO THROUGH A   *
+      *>                SHARED ERROR PARAGRAPH THAT LOGS THE PROBLEM AND  *
+      *>                RAISES RETURN-CODE SO THE JCL STEP CAN DETECT A   *
+      *>                RUN THAT HAD BAD TRANSACTIONS IN IT.              *
+      *> 08/09/2026 RH  DIVISION NOW USES DIVIDE...GIVING...REMAINDER SO  *
+      *>                THE REMAINDER IS CAPTURED INSTEAD OF DISCARDED,   *
+      *>                AND EVERY DIVIDE-BY-ZERO TRANSACTION IS ALSO      *
+      *>                WRITTEN TO A NEW CALC-EXCEPTIONS-FILE.            *
+      *> 08/09/2026 RH  A RESTART NOW TRUNCATES CALC-OUTPUT-FILE AND      *
+      *>                CALC-AUDIT-LOG BACK TO THE CHECKPOINT'S RECORD    *
+      *>                COUNT BEFORE REPROCESSING, SO TRANSACTIONS        *
+      *>                POSTED AFTER THE LAST CHECKPOINT BUT BEFORE AN    *
+      *>                ABEND DON'T END UP WRITTEN TWICE.                 *
+      *> 08/09/2026 RH  THE CHECKPOINT NOW ALSO CARRIES THE EXCEPTIONS-   *
+      *>                FILE RECORD COUNT, AND A RESTART TRUNCATES        *
+      *>                CALC-EXCEPTIONS-FILE BACK TO IT THE SAME WAY THE  *
+      *>                OUTPUT AND AUDIT FILES ARE TRUNCATED, SO A        *
+      *>                DIVIDE-BY-ZERO TRANSACTION POSTED AFTER THE LAST  *
+      *>                CHECKPOINT DOESN'T GET WRITTEN TO THE EXCEPTIONS  *
+      *>                FILE TWICE ON RESUME.                             *
+      *>=================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcBatchCalculator.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-OUTPUT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-STATUS.
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CHECKPOINT-STATUS.
+           SELECT CALC-EXCEPTIONS-FILE ASSIGN TO "CALCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-EXCEPTIONS-STATUS.
+           SELECT CALC-OUTPUT-TEMP-FILE ASSIGN TO "CALCOUTT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-AUDIT-TEMP-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-EXCEPTIONS-TEMP-FILE ASSIGN TO "CALCEXCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-INPUT-FILE.
+       COPY CALCREC.
+
+       FD  CALC-OUTPUT-FILE.
+       COPY CALCOUT.
+
+       FD  CALC-AUDIT-LOG.
+       COPY CALCAUD.
+
+       FD  CALC-OUTPUT-TEMP-FILE.
+       COPY CALCOUT REPLACING ==CALC-OUTPUT-RECORD== BY ==CALC-OUTPUT-TEMP-RECORD==.
+
+       FD  CALC-AUDIT-TEMP-FILE.
+       COPY CALCAUD REPLACING ==CALC-AUDIT-RECORD== BY ==CALC-AUDIT-TEMP-RECORD==.
+
+       FD  CALC-CHECKPOINT-FILE.
+       COPY CALCCKP.
+
+       FD  CALC-EXCEPTIONS-FILE.
+       COPY CALCEXC.
+
+       FD  CALC-EXCEPTIONS-TEMP-FILE.
+       COPY CALCEXC REPLACING ==CALC-EXCEPTION-RECORD== BY ==CALC-EXCEPTION-TEMP-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01 CALC-EOF-SW              PIC X(01) VALUE "N".
+           88 CALC-EOF-YES         VALUE "Y".
+       01 CALC-REC-COUNT           PIC 9(7) COMP VALUE 0.
+       01 NUM1                     PIC S9(7)V99 VALUE 0.
+       01 NUM2                     PIC S9(7)V99 VALUE 0.
+       01 RESULT                   PIC S9(7)V99 VALUE 0.
+       01 CALC-AUDIT-STATUS        PIC X(02) VALUE "00".
+           88 CALC-AUDIT-FILE-NOT-FOUND VALUE "35".
+       01 CALC-CHECKPOINT-STATUS   PIC X(02) VALUE "00".
+           88 CALC-CHECKPOINT-NOT-FOUND VALUE "35".
+       01 CALC-EXCEPTIONS-STATUS   PIC X(02) VALUE "00".
+           88 CALC-EXCEPTIONS-FILE-NOT-FOUND VALUE "35".
+       01 CALC-REMAINDER           PIC S9(7)V99 VALUE 0.
+       01 CALC-CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 50.
+       01 CALC-CKP-QUOTIENT        PIC 9(7) COMP VALUE 0.
+       01 CALC-CKP-REMAINDER       PIC 9(5) COMP VALUE 0.
+       01 CALC-RESTART-COUNT       PIC 9(7) VALUE 0.
+       01 CALC-RESTART-EXC-COUNT   PIC 9(7) VALUE 0.
+       01 CALC-EXC-REC-COUNT       PIC 9(7) COMP VALUE 0.
+       01 CALC-SKIP-COUNT          PIC 9(7) VALUE 0.
+       01 CALC-ERROR-TEXT          PIC X(60) VALUE SPACES.
+       01 CALC-ERROR-CODE          PIC 9(02) VALUE 0.
+       01 CALC-TRUNC-COUNT         PIC 9(7) COMP VALUE 0.
+       01 CALC-TRUNC-EOF-SW        PIC X(01) VALUE "N".
+           88 CALC-TRUNC-EOF-YES   VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------*
+      *> 0000-MAIN-PROCEDURE                                              *
+      *>-----------------------------------------------------------------*
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL CALC-EOF-YES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *>-----------------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN THE FILES, DETECT AND RESUME FROM A      *
+      *> PRIOR CHECKPOINT IF ONE EXISTS, AND PRIME THE READ.             *
+      *>-----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1050-CHECK-FOR-RESTART
+           OPEN INPUT CALC-INPUT-FILE
+           IF CALC-RESTART-COUNT > 0 THEN
+               PERFORM 1061-TRUNCATE-OUTPUT-FILE
+               PERFORM 1064-TRUNCATE-AUDIT-FILE
+               OPEN EXTEND CALC-OUTPUT-FILE
+               DISPLAY "CalcBatchCalculator: resuming after checkpoint, "
+                   CALC-RESTART-COUNT " record(s) already processed."
+               PERFORM 1060-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT CALC-OUTPUT-FILE
+           END-IF
+           MOVE CALC-RESTART-COUNT TO CALC-REC-COUNT
+           OPEN EXTEND CALC-AUDIT-LOG
+           IF CALC-AUDIT-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF
+           IF CALC-RESTART-COUNT > 0 THEN
+               PERFORM 1067-TRUNCATE-EXCEPTIONS-FILE
+           END-IF
+           OPEN EXTEND CALC-EXCEPTIONS-FILE
+           IF CALC-EXCEPTIONS-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CALC-EXCEPTIONS-FILE
+               CLOSE CALC-EXCEPTIONS-FILE
+               OPEN EXTEND CALC-EXCEPTIONS-FILE
+           END-IF
+           MOVE CALC-RESTART-EXC-COUNT TO CALC-EXC-REC-COUNT
+           IF NOT CALC-EOF-YES THEN
+               PERFORM 1100-READ-INPUT
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 1050-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR, *
+      *> INCOMPLETE RUN.  A MISSING FILE OR AN EMPTY ONE BOTH MEAN       *
+      *> "START FROM THE BEGINNING".                                     *
+      *>-----------------------------------------------------------------*
+       1050-CHECK-FOR-RESTART.
+           MOVE 0 TO CALC-RESTART-COUNT
+           MOVE 0 TO CALC-RESTART-EXC-COUNT
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF NOT CALC-CHECKPOINT-NOT-FOUND THEN
+               READ CALC-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CALC-CKP-REC-COUNT TO CALC-RESTART-COUNT
+                       MOVE CALC-CKP-EXC-COUNT TO CALC-RESTART-EXC-COUNT
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 1060-SKIP-PROCESSED-RECORDS - RE-READS AND DISCARDS THE INPUT   *
+      *> RECORDS A PRIOR RUN ALREADY WROTE TO CALC-OUTPUT-FILE, SINCE A  *
+      *> LINE SEQUENTIAL FILE CAN ONLY BE REPOSITIONED BY READING        *
+      *> THROUGH IT.                                                     *
+      *>-----------------------------------------------------------------*
+       1060-SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO CALC-SKIP-COUNT
+           PERFORM 1070-SKIP-ONE-RECORD
+               UNTIL CALC-SKIP-COUNT >= CALC-RESTART-COUNT
+                   OR CALC-EOF-YES.
+
+       1070-SKIP-ONE-RECORD.
+           READ CALC-INPUT-FILE
+               AT END
+                   MOVE "Y" TO CALC-EOF-SW
+           END-READ
+           ADD 1 TO CALC-SKIP-COUNT.
+
+      *>-----------------------------------------------------------------*
+      *> 1061-TRUNCATE-OUTPUT-FILE - A LINE SEQUENTIAL FILE CANNOT BE    *
+      *> REPOSITIONED OR TRUNCATED DIRECTLY, SO THE RECORDS A PRIOR RUN  *
+      *> ALREADY POSTED (UP TO THE CHECKPOINT) ARE COPIED OUT TO A WORK  *
+      *> FILE AND BACK, DROPPING ANYTHING WRITTEN AFTER THE CHECKPOINT.  *
+      *> WITHOUT THIS, THOSE RECORDS WOULD BE DOUBLE-POSTED WHEN THE     *
+      *> SKIPPED INPUT IS REPROCESSED BELOW.                             *
+      *>-----------------------------------------------------------------*
+       1061-TRUNCATE-OUTPUT-FILE.
+           MOVE 0 TO CALC-TRUNC-COUNT
+           MOVE "N" TO CALC-TRUNC-EOF-SW
+           OPEN INPUT CALC-OUTPUT-FILE
+           OPEN OUTPUT CALC-OUTPUT-TEMP-FILE
+           PERFORM 1062-COPY-ONE-OUTPUT-RECORD
+               UNTIL CALC-TRUNC-COUNT >= CALC-RESTART-COUNT
+                   OR CALC-TRUNC-EOF-YES
+           CLOSE CALC-OUTPUT-FILE
+           CLOSE CALC-OUTPUT-TEMP-FILE
+           OPEN INPUT CALC-OUTPUT-TEMP-FILE
+           OPEN OUTPUT CALC-OUTPUT-FILE
+           MOVE "N" TO CALC-TRUNC-EOF-SW
+           PERFORM 1063-COPY-BACK-ONE-OUTPUT-RECORD
+               UNTIL CALC-TRUNC-EOF-YES
+           CLOSE CALC-OUTPUT-TEMP-FILE
+           CLOSE CALC-OUTPUT-FILE.
+
+       1062-COPY-ONE-OUTPUT-RECORD.
+           READ CALC-OUTPUT-FILE
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-OUTPUT-RECORD TO CALC-OUTPUT-TEMP-RECORD
+                   WRITE CALC-OUTPUT-TEMP-RECORD
+                   ADD 1 TO CALC-TRUNC-COUNT
+           END-READ.
+
+       1063-COPY-BACK-ONE-OUTPUT-RECORD.
+           READ CALC-OUTPUT-TEMP-FILE
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-OUTPUT-TEMP-RECORD TO CALC-OUTPUT-RECORD
+                   WRITE CALC-OUTPUT-RECORD
+           END-READ.
+
+      *>-----------------------------------------------------------------*
+      *> 1064-TRUNCATE-AUDIT-FILE - SAME COPY-THROUGH-A-WORK-FILE        *
+      *> TECHNIQUE AS 1061-TRUNCATE-OUTPUT-FILE, APPLIED TO CALC-AUDIT-  *
+      *> LOG SO ITS RECORD COUNT ALSO MATCHES THE CHECKPOINT BEFORE THE  *
+      *> REPROCESSED TRANSACTIONS APPEND THEIR AUDIT ROWS AGAIN.         *
+      *>-----------------------------------------------------------------*
+       1064-TRUNCATE-AUDIT-FILE.
+           MOVE 0 TO CALC-TRUNC-COUNT
+           MOVE "N" TO CALC-TRUNC-EOF-SW
+           OPEN INPUT CALC-AUDIT-LOG
+           OPEN OUTPUT CALC-AUDIT-TEMP-FILE
+           PERFORM 1065-COPY-ONE-AUDIT-RECORD
+               UNTIL CALC-TRUNC-COUNT >= CALC-RESTART-COUNT
+                   OR CALC-TRUNC-EOF-YES
+           CLOSE CALC-AUDIT-LOG
+           CLOSE CALC-AUDIT-TEMP-FILE
+           OPEN INPUT CALC-AUDIT-TEMP-FILE
+           OPEN OUTPUT CALC-AUDIT-LOG
+           MOVE "N" TO CALC-TRUNC-EOF-SW
+           PERFORM 1066-COPY-BACK-ONE-AUDIT-RECORD
+               UNTIL CALC-TRUNC-EOF-YES
+           CLOSE CALC-AUDIT-TEMP-FILE
+           CLOSE CALC-AUDIT-LOG.
+
+       1065-COPY-ONE-AUDIT-RECORD.
+           READ CALC-AUDIT-LOG
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-AUDIT-RECORD TO CALC-AUDIT-TEMP-RECORD
+                   WRITE CALC-AUDIT-TEMP-RECORD
+                   ADD 1 TO CALC-TRUNC-COUNT
+           END-READ.
+
+       1066-COPY-BACK-ONE-AUDIT-RECORD.
+           READ CALC-AUDIT-TEMP-FILE
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-AUDIT-TEMP-RECORD TO CALC-AUDIT-RECORD
+                   WRITE CALC-AUDIT-RECORD
+           END-READ.
+
+      *>-----------------------------------------------------------------*
+      *> 1067-TRUNCATE-EXCEPTIONS-FILE - SAME COPY-THROUGH-A-WORK-FILE   *
+      *> TECHNIQUE AS 1061-TRUNCATE-OUTPUT-FILE, APPLIED TO              *
+      *> CALC-EXCEPTIONS-FILE SO A DIVIDE-BY-ZERO TRANSACTION POSTED     *
+      *> AFTER THE LAST CHECKPOINT BUT BEFORE AN ABEND DOESN'T END UP    *
+      *> WRITTEN TWICE WHEN THE SKIPPED INPUT IS REPROCESSED.  UNLIKE    *
+      *> CALC-OUTPUT-FILE AND CALC-AUDIT-LOG, THIS FILE'S RECORD COUNT   *
+      *> IS NOT 1:1 WITH THE TRANSACTION COUNT, SO IT IS TRUNCATED BACK  *
+      *> TO CALC-RESTART-EXC-COUNT INSTEAD OF CALC-RESTART-COUNT.  A     *
+      *> RUN THAT NEVER HAD A DIVIDE-BY-ZERO WON'T HAVE CREATED THE      *
+      *> FILE YET, SO A MISSING FILE IS SIMPLY SKIPPED.                  *
+      *>-----------------------------------------------------------------*
+       1067-TRUNCATE-EXCEPTIONS-FILE.
+           OPEN INPUT CALC-EXCEPTIONS-FILE
+           IF CALC-EXCEPTIONS-FILE-NOT-FOUND THEN
+               CLOSE CALC-EXCEPTIONS-FILE
+           ELSE
+               MOVE 0 TO CALC-TRUNC-COUNT
+               MOVE "N" TO CALC-TRUNC-EOF-SW
+               OPEN OUTPUT CALC-EXCEPTIONS-TEMP-FILE
+               PERFORM 1068-COPY-ONE-EXCEPTION-RECORD
+                   UNTIL CALC-TRUNC-COUNT >= CALC-RESTART-EXC-COUNT
+                       OR CALC-TRUNC-EOF-YES
+               CLOSE CALC-EXCEPTIONS-FILE
+               CLOSE CALC-EXCEPTIONS-TEMP-FILE
+               OPEN INPUT CALC-EXCEPTIONS-TEMP-FILE
+               OPEN OUTPUT CALC-EXCEPTIONS-FILE
+               MOVE "N" TO CALC-TRUNC-EOF-SW
+               PERFORM 1069-COPY-BACK-ONE-EXCEPTION-RECORD
+                   UNTIL CALC-TRUNC-EOF-YES
+               CLOSE CALC-EXCEPTIONS-TEMP-FILE
+               CLOSE CALC-EXCEPTIONS-FILE
+           END-IF.
+
+       1068-COPY-ONE-EXCEPTION-RECORD.
+           READ CALC-EXCEPTIONS-FILE
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-EXCEPTION-RECORD TO CALC-EXCEPTION-TEMP-RECORD
+                   WRITE CALC-EXCEPTION-TEMP-RECORD
+                   ADD 1 TO CALC-TRUNC-COUNT
+           END-READ.
+
+       1069-COPY-BACK-ONE-EXCEPTION-RECORD.
+           READ CALC-EXCEPTIONS-TEMP-FILE
+               AT END
+                   MOVE "Y" TO CALC-TRUNC-EOF-SW
+               NOT AT END
+                   MOVE CALC-EXCEPTION-TEMP-RECORD TO CALC-EXCEPTION-RECORD
+                   WRITE CALC-EXCEPTION-RECORD
+           END-READ.
+
+       1100-READ-INPUT.
+           READ CALC-INPUT-FILE
+               AT END
+                   MOVE "Y" TO CALC-EOF-SW
+           END-READ.
+
+      *>-----------------------------------------------------------------*
+      *> 2000-PROCESS-FILE - ONE PASS PER TRANSACTION RECORD.            *
+      *>-----------------------------------------------------------------*
+       2000-PROCESS-FILE.
+           MOVE CALC-IN-NUM1 TO NUM1
+           MOVE CALC-IN-NUM2 TO NUM2
+           MOVE 0 TO CALC-REMAINDER
+           MOVE CALC-IN-OPCODE TO CALC-OUT-OPCODE OF CALC-OUTPUT-RECORD
+           MOVE CALC-IN-NUM1 TO CALC-OUT-NUM1 OF CALC-OUTPUT-RECORD
+           MOVE CALC-IN-NUM2 TO CALC-OUT-NUM2 OF CALC-OUTPUT-RECORD
+           MOVE "0" TO CALC-OUT-STATUS OF CALC-OUTPUT-RECORD
+           EVALUATE TRUE
+               WHEN CALC-IN-OP-ADD
+                   PERFORM 2200-ADDITION
+               WHEN CALC-IN-OP-SUB
+                   PERFORM 2300-SUBTRACTION
+               WHEN CALC-IN-OP-MUL
+                   PERFORM 2400-MULTIPLICATION
+               WHEN CALC-IN-OP-DIV
+                   PERFORM 2500-DIVISION-RTN
+               WHEN OTHER
+                   MOVE "1" TO CALC-OUT-STATUS OF CALC-OUTPUT-RECORD
+                   MOVE 0 TO RESULT
+                   MOVE "Invalid operation code on input transaction."
+                       TO CALC-ERROR-TEXT
+                   MOVE 08 TO CALC-ERROR-CODE
+                   PERFORM 9500-HANDLE-ERROR
+           END-EVALUATE
+           MOVE RESULT TO CALC-OUT-RESULT OF CALC-OUTPUT-RECORD
+           MOVE CALC-REMAINDER TO CALC-OUT-REMAINDER OF CALC-OUTPUT-RECORD
+           WRITE CALC-OUTPUT-RECORD
+           PERFORM 8000-WRITE-AUDIT-RECORD
+           ADD 1 TO CALC-REC-COUNT
+           DIVIDE CALC-REC-COUNT BY CALC-CHECKPOINT-INTERVAL
+               GIVING CALC-CKP-QUOTIENT
+               REMAINDER CALC-CKP-REMAINDER
+           IF CALC-CKP-REMAINDER = 0 THEN
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-INPUT.
+
+       2200-ADDITION.
+           COMPUTE RESULT = NUM1 + NUM2.
+
+       2300-SUBTRACTION.
+           COMPUTE RESULT = NUM1 - NUM2.
+
+       2400-MULTIPLICATION.
+           COMPUTE RESULT = NUM1 * NUM2.
+
+       2500-DIVISION-RTN.
+           IF NUM2 = 0 THEN
+               MOVE "1" TO CALC-OUT-STATUS OF CALC-OUTPUT-RECORD
+               MOVE 0 TO RESULT
+               MOVE "Division by zero on input transaction." TO CALC-ERROR-TEXT
+               MOVE 12 TO CALC-ERROR-CODE
+               PERFORM 9500-HANDLE-ERROR
+               PERFORM 9600-WRITE-EXCEPTION-RECORD
+           ELSE
+               DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER CALC-REMAINDER
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 8000-WRITE-AUDIT-RECORD - APPENDS ONE RECORD TO CALC-AUDIT-LOG  *
+      *> FOR THE TRANSACTION JUST PROCESSED, SUCCESSFUL OR NOT.          *
+      *>-----------------------------------------------------------------*
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT CALC-AUD-DATE OF CALC-AUDIT-RECORD FROM DATE YYYYMMDD
+           ACCEPT CALC-AUD-TIME OF CALC-AUDIT-RECORD FROM TIME
+           MOVE CALC-OUT-OPCODE OF CALC-OUTPUT-RECORD TO
+               CALC-AUD-OPCODE OF CALC-AUDIT-RECORD
+           MOVE NUM1 TO CALC-AUD-NUM1 OF CALC-AUDIT-RECORD
+           MOVE NUM2 TO CALC-AUD-NUM2 OF CALC-AUDIT-RECORD
+           MOVE CALC-OUT-RESULT OF CALC-OUTPUT-RECORD TO
+               CALC-AUD-RESULT OF CALC-AUDIT-RECORD
+           MOVE CALC-REMAINDER TO CALC-AUD-REMAINDER OF CALC-AUDIT-RECORD
+           IF CALC-OUT-STATUS-ERR OF CALC-OUTPUT-RECORD THEN
+               MOVE "Y" TO CALC-AUD-ERROR-FLAG OF CALC-AUDIT-RECORD
+           ELSE
+               MOVE "N" TO CALC-AUD-ERROR-FLAG OF CALC-AUDIT-RECORD
+           END-IF
+           WRITE CALC-AUDIT-RECORD.
+
+      *>-----------------------------------------------------------------*
+      *> 9500-HANDLE-ERROR - SHARED BY ALL FOUR OPERATIONS.  LOGS THE    *
+      *> PROBLEM TO THE CONSOLE AND RAISES RETURN-CODE TO THE WORST      *
+      *> CONDITION SEEN SO FAR SO THE JCL STEP CAN DETECT A RUN WITH BAD *
+      *> TRANSACTIONS IN IT EVEN THOUGH THE JOB ITSELF RAN TO COMPLETION.*
+      *>-----------------------------------------------------------------*
+       9500-HANDLE-ERROR.
+           DISPLAY "CalcBatchCalculator: " CALC-ERROR-TEXT
+           IF CALC-ERROR-CODE > RETURN-CODE THEN
+               MOVE CALC-ERROR-CODE TO RETURN-CODE
+           END-IF.
+
+      *>-----------------------------------------------------------------*
+      *> 9600-WRITE-EXCEPTION-RECORD - APPENDS ONE RECORD TO             *
+      *> CALC-EXCEPTIONS-FILE FOR A DIVIDE-BY-ZERO TRANSACTION, SO IT    *
+      *> CAN BE REVIEWED LATER INSTEAD OF ONLY EVER SHOWING UP ON THE    *
+      *> CONSOLE.                                                        *
+      *>-----------------------------------------------------------------*
+       9600-WRITE-EXCEPTION-RECORD.
+           ACCEPT CALC-EXC-DATE OF CALC-EXCEPTION-RECORD FROM DATE YYYYMMDD
+           ACCEPT CALC-EXC-TIME OF CALC-EXCEPTION-RECORD FROM TIME
+           MOVE NUM1 TO CALC-EXC-NUM1 OF CALC-EXCEPTION-RECORD
+           MOVE NUM2 TO CALC-EXC-NUM2 OF CALC-EXCEPTION-RECORD
+           WRITE CALC-EXCEPTION-RECORD
+           ADD 1 TO CALC-EXC-REC-COUNT.
+
+      *>-----------------------------------------------------------------*
+      *> 7000-WRITE-CHECKPOINT - RECORDS THE LAST INPUT RECORD NUMBER    *
+      *> SUCCESSFULLY PROCESSED SO A RESTART KNOWS WHERE TO PICK UP.     *
+      *>-----------------------------------------------------------------*
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           MOVE CALC-REC-COUNT TO CALC-CKP-REC-COUNT
+           MOVE CALC-EXC-REC-COUNT TO CALC-CKP-EXC-COUNT
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE.
+
+      *>-----------------------------------------------------------------*
+      *> 7100-CLEAR-CHECKPOINT - A RUN THAT REACHES END OF FILE FINISHED *
+      *> CLEAN, SO THE CHECKPOINT IS RESET AND THE NEXT INVOCATION       *
+      *> STARTS FROM THE TOP OF THE INPUT FILE AGAIN.                    *
+      *>-----------------------------------------------------------------*
+       7100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           MOVE 0 TO CALC-CKP-REC-COUNT
+           MOVE 0 TO CALC-CKP-EXC-COUNT
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE.
+
+      *>-----------------------------------------------------------------*
+      *> 9000-FINALIZE - CLOSE UP AND REPORT HOW MANY WERE PROCESSED.    *
+      *>-----------------------------------------------------------------*
+       9000-FINALIZE.
+           PERFORM 7100-CLEAR-CHECKPOINT
+           CLOSE CALC-INPUT-FILE
+           CLOSE CALC-OUTPUT-FILE
+           CLOSE CALC-AUDIT-LOG
+           CLOSE CALC-EXCEPTIONS-FILE
+           DISPLAY "CalcBatchCalculator: " CALC-REC-COUNT
+               " transaction(s) processed.".
